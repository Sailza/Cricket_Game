@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. StatisticsCalculator.
+       PROGRAM-ID. StatisticsCalculator IS INITIAL PROGRAM.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -8,16 +8,105 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTPUT-FILE ASSIGN TO "results.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "exceptions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+           SELECT CSV-FILE ASSIGN TO "results.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "restart.ctl"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT SEASON-FILE ASSIGN TO "season.ctl"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEASON-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO "control.ctl"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
        01 INPUT-RECORD.
-           05 INPUT-NUMBER PIC 9(5).
+           05 INP-PLAYER-ID        PIC X(05).
+           05 INP-PLAYER-NAME      PIC X(20).
+           05 INP-RUNS             PIC 9(05).
+           05 INP-BALLS-FACED      PIC 9(05).
+           05 INP-FOURS            PIC 9(02).
+           05 INP-SIXES            PIC 9(02).
+           05 INP-NOT-OUT-FLAG     PIC X(01).
+           05 INP-OVERS-BOWLED     PIC 9(03)V9(01).
+           05 INP-RUNS-CONCEDED    PIC 9(05).
 
        FD OUTPUT-FILE.
        01 OUTPUT-RECORD.
-           05 OUTPUT-MESSAGE PIC X(80).
+           05 OUTPUT-MESSAGE PIC X(90).
+
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-RECORD.
+           05 EXC-LINE-LABEL       PIC X(06).
+           05 EXC-LINE-NUMBER      PIC Z(5)9.
+           05 EXC-SEPARATOR        PIC X(02).
+           05 EXC-RAW-CONTENT      PIC X(49).
+
+       FD CSV-FILE.
+       01 CSV-RECORD               PIC X(100).
+
+      * A checkpoint must carry every figure accumulated so far, not
+      * just the line number - otherwise a restart would skip past
+      * records whose runs, player-table, and top-5 contributions
+      * were never actually saved anywhere.
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LINE-NUMBER         PIC 9(06).
+           05 CKPT-EXCEPTION-COUNT     PIC 9(05).
+           05 CKPT-SUM                 PIC 9(10).
+           05 CKPT-COUNT               PIC 9(05).
+           05 CKPT-MAX                 PIC 9(05).
+           05 CKPT-MIN                 PIC 9(05).
+           05 CKPT-SUM-OF-SQUARES      PIC 9(15).
+           05 CKPT-MATCH-SUM           PIC 9(10).
+           05 CKPT-TEAM-OVERS-BOWLED   PIC 9(07)V9(01).
+           05 CKPT-TEAM-RUNS-CONCEDED  PIC 9(10).
+           05 CKPT-TOP5-COUNT          PIC 9.
+           05 CKPT-TOP5-TABLE.
+               10 CKPT-TOP5-ENTRY OCCURS 5 TIMES.
+                   15 CKPT-TOP5-SCORE       PIC 9(05).
+                   15 CKPT-TOP5-PLAYER-ID   PIC X(05).
+                   15 CKPT-TOP5-PLAYER-NAME PIC X(20).
+           05 CKPT-PLAYER-COUNT        PIC 9(03).
+           05 CKPT-PLAYER-TABLE.
+               10 CKPT-PLAYER-ENTRY OCCURS 200 TIMES.
+                   15 CKPT-PLAYER-ID            PIC X(05).
+                   15 CKPT-PLAYER-NAME          PIC X(20).
+                   15 CKPT-PLAYER-RUNS-SUM      PIC 9(07).
+                   15 CKPT-PLAYER-INNINGS       PIC 9(03).
+                   15 CKPT-PLAYER-OUTS          PIC 9(03).
+                   15 CKPT-PLAYER-MAX-RUNS      PIC 9(05).
+                   15 CKPT-PLAYER-MIN-RUNS      PIC 9(05).
+                   15 CKPT-PLAYER-AVERAGE       PIC 9(05)V9(02).
+                   15 CKPT-PLAYER-OVERS-BOWLED  PIC 9(05)V9(01).
+                   15 CKPT-PLAYER-RUNS-CONCEDED PIC 9(07).
+                   15 CKPT-PLAYER-ECONOMY       PIC 9(05)V9(02).
+
+       FD SEASON-FILE.
+       01 SEASON-RECORD.
+           05 SEA-SUM               PIC 9(10).
+           05 SEA-COUNT              PIC 9(05).
+           05 SEA-MAX                PIC 9(05).
+           05 SEA-MIN                PIC 9(05).
+           05 SEA-SUM-OF-SQUARES     PIC 9(15).
+           05 SEA-TEAM-OVERS-BOWLED  PIC 9(07)V9(01).
+           05 SEA-TEAM-RUNS-CONCEDED PIC 9(10).
+           05 SEA-TOP5-COUNT         PIC 9.
+           05 SEA-TOP5-TABLE.
+               10 SEA-TOP5-ENTRY OCCURS 5 TIMES.
+                   15 SEA-TOP5-SCORE       PIC 9(05).
+                   15 SEA-TOP5-PLAYER-ID   PIC X(05).
+                   15 SEA-TOP5-PLAYER-NAME PIC X(20).
+
+       FD CONTROL-FILE.
+       01 CONTROL-RECORD.
+           05 CTL-EXPECTED-TOTAL    PIC 9(10).
 
        WORKING-STORAGE SECTION.
        01 WS-NUMBER           PIC 9(5) VALUE 0.
@@ -27,9 +116,123 @@
        01 WS-MAX              PIC 9(5) VALUE 0.
        01 WS-MIN              PIC 9(5) VALUE 99999.
        01 WS-END-OF-FILE      PIC X VALUE 'N'.
-       01 WS-DISPLAY-MESSAGE  PIC X(80) VALUE SPACES.
+       01 WS-DISPLAY-MESSAGE  PIC X(90) VALUE SPACES.
        01 WS-RANGE            PIC 9(5) VALUE 0.
        01 WS-ERROR-FLAG       PIC X VALUE 'N'.
+       01 WS-LINE-NUMBER      PIC 9(6) VALUE 0.
+       01 WS-EXCEPTION-COUNT  PIC 9(5) VALUE 0.
+
+      * Consistency rating (standard deviation) for the season pool
+      * of innings, kept as a running sum-of-squares alongside
+      * WS-SUM so it can be computed in one pass.
+       01 WS-SUM-OF-SQUARES   PIC 9(15) VALUE 0.
+       01 WS-NUMBER-SQUARED   PIC 9(10) VALUE 0.
+       01 WS-VARIANCE         PIC S9(10)V9(4) VALUE 0.
+       01 WS-STD-DEV          PIC 9(07)V9(02) VALUE 0.
+
+      * Bowling economy rate (runs conceded per over bowled), kept
+      * alongside the batting average pool above. Overs are stored
+      * as a simple decimal figure, not true ball-by-ball cricket
+      * over arithmetic, consistent with the rest of this program's
+      * simplified statistics.
+       01 WS-OVERS-BOWLED     PIC 9(03)V9(01) VALUE 0.
+       01 WS-RUNS-CONCEDED    PIC 9(05) VALUE 0.
+       01 WS-TEAM-OVERS-BOWLED PIC 9(07)V9(01) VALUE 0.
+       01 WS-TEAM-RUNS-CONCEDED PIC 9(10) VALUE 0.
+       01 WS-TEAM-ECONOMY     PIC 9(05)V9(02) VALUE 0.
+
+      * Top-5 highest individual innings seen across the whole file,
+      * kept in descending order as each number is processed.
+       01 WS-TOP5-COUNT       PIC 9 VALUE 0.
+       01 WS-TOP5-POS         PIC 9 VALUE 0.
+       01 WS-TOP5-SHIFT-IDX   PIC 9 VALUE 0.
+       01 WS-TOP5-TABLE.
+           05 WS-TOP5-ENTRY OCCURS 5 TIMES.
+               10 WS-TOP5-SCORE       PIC 9(05) VALUE 0.
+               10 WS-TOP5-PLAYER-ID   PIC X(05) VALUE SPACES.
+               10 WS-TOP5-PLAYER-NAME PIC X(20) VALUE SPACES.
+
+      * Per-player breakdown of the innings read from INPUT-FILE.
+      * Keyed by INP-PLAYER-ID; one entry is created the first time
+      * a player's ID is seen and accumulated into on every innings
+      * after that.
+       01 WS-MAX-PLAYERS         PIC 9(3) VALUE 200.
+       01 WS-PLAYER-COUNT        PIC 9(3) VALUE 0.
+       01 WS-PLAYER-TABLE.
+           05 WS-PLAYER-ENTRY OCCURS 200 TIMES
+                               INDEXED BY WS-PLAYER-IDX.
+               10 WS-PLAYER-ID         PIC X(05) VALUE SPACES.
+               10 WS-PLAYER-NAME       PIC X(20) VALUE SPACES.
+               10 WS-PLAYER-RUNS-SUM   PIC 9(07) VALUE 0.
+               10 WS-PLAYER-INNINGS    PIC 9(03) VALUE 0.
+               10 WS-PLAYER-OUTS       PIC 9(03) VALUE 0.
+               10 WS-PLAYER-MAX-RUNS   PIC 9(05) VALUE 0.
+               10 WS-PLAYER-MIN-RUNS   PIC 9(05) VALUE 99999.
+               10 WS-PLAYER-AVERAGE    PIC 9(05)V9(02) VALUE 0.
+               10 WS-PLAYER-OVERS-BOWLED   PIC 9(05)V9(01) VALUE 0.
+               10 WS-PLAYER-RUNS-CONCEDED  PIC 9(07) VALUE 0.
+               10 WS-PLAYER-ECONOMY        PIC 9(05)V9(02) VALUE 0.
+
+      * Run date shown on the printed report, and the PIC-edited
+      * fields used to lay it out with proper commas and decimal
+      * points instead of hand-positioned substrings.
+       01 WS-RUN-DATE-RAW.
+           05 WS-RUN-YYYY            PIC 9(4).
+           05 WS-RUN-MM              PIC 9(2).
+           05 WS-RUN-DD              PIC 9(2).
+       01 WS-RUN-DATE-DISPLAY        PIC X(10).
+
+       01 WS-EDIT-SUM                PIC Z,ZZZ,ZZZ,ZZ9.
+       01 WS-EDIT-AVERAGE            PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01 WS-EDIT-MAX                PIC ZZ,ZZ9.
+       01 WS-EDIT-MIN                PIC ZZ,ZZ9.
+       01 WS-EDIT-RANGE              PIC ZZ,ZZ9.
+       01 WS-EDIT-STDDEV             PIC Z,ZZZ,ZZ9.99.
+       01 WS-EDIT-INNINGS            PIC ZZ9.
+       01 WS-EDIT-PLAYER-RUNS        PIC Z,ZZZ,ZZ9.
+       01 WS-EDIT-PLAYER-AVG         PIC ZZZZ9.99.
+       01 WS-EDIT-TOP5-SCORE         PIC ZZ,ZZ9.
+       01 WS-EDIT-TOP5-RANK          PIC 9.
+       01 WS-EDIT-TEAM-ECONOMY       PIC ZZZZ9.99.
+       01 WS-EDIT-PLAYER-ECONOMY     PIC ZZZZ9.99.
+       01 WS-EDIT-PLAYER-OVERS       PIC ZZZZ9.9.
+
+      * Comma-delimited companion to results.txt so the figures can
+      * be pulled straight into a spreadsheet without retyping.
+       01 WS-CSV-LINE                PIC X(100) VALUE SPACES.
+
+      * Checkpoint/restart control for large match files. A
+      * checkpoint is written to restart.ctl every WS-CKPT-INTERVAL
+      * records; on a re-run after an abend, INITIALIZE-PROGRAM reads
+      * it back and READ-INPUT-FILE skips the records already
+      * processed. The checkpoint is cleared once a run completes.
+       01 WS-CKPT-STATUS             PIC XX VALUE SPACES.
+       01 WS-EXC-STATUS              PIC XX VALUE SPACES.
+       01 WS-CKPT-INTERVAL           PIC 9(03) VALUE 100.
+       01 WS-CKPT-QUOTIENT           PIC 9(06) VALUE 0.
+       01 WS-CKPT-REMAINDER          PIC 9(03) VALUE 0.
+       01 WS-RESTART-POINT           PIC 9(06) VALUE 0.
+
+      * Season-to-date totals, carried forward across runs via
+      * season.ctl so each match's figures accumulate into a running
+      * season record instead of being re-keyed by hand every week.
+       01 WS-SEASON-STATUS           PIC XX VALUE SPACES.
+
+      * Control-total reconciliation against the scoreboard operator's
+      * own count. WS-MATCH-SUM tracks only this run's input (unlike
+      * WS-SUM, which also carries the season-to-date figure forward),
+      * so it is what gets compared to the expected total keyed in
+      * control.ctl. A missing control.ctl simply skips reconciliation.
+       01 WS-CONTROL-STATUS          PIC XX VALUE SPACES.
+       01 WS-MATCH-SUM               PIC 9(10) VALUE 0.
+       01 WS-EXPECTED-TOTAL          PIC 9(10) VALUE 0.
+       01 WS-CONTROL-PRESENT         PIC X VALUE 'N'.
+       01 WS-CONTROL-MISMATCH        PIC X VALUE 'N'.
+       01 WS-CONTROL-DIFFERENCE      PIC S9(10) VALUE 0.
+       01 WS-CONTROL-TOLERANCE       PIC 9(05) VALUE 2.
+       01 WS-EDIT-MATCH-SUM          PIC Z,ZZZ,ZZZ,ZZ9.
+       01 WS-EDIT-EXPECTED           PIC Z,ZZZ,ZZZ,ZZ9.
+       01 WS-EDIT-DIFFERENCE         PIC -Z,ZZZ,ZZZ,ZZ9.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -38,78 +241,657 @@
            IF WS-ERROR-FLAG = 'N'
                PERFORM CALCULATE-STATISTICS
                PERFORM WRITE-OUTPUT-FILE
+               PERFORM WRITE-CSV-FILE
                PERFORM DISPLAY-RESULTS
+               PERFORM CLEAR-CHECKPOINT
+               PERFORM WRITE-SEASON-TOTALS
            ELSE
                DISPLAY "Error: Unable to process input file."
            END-IF
            PERFORM CLEANUP
-           STOP RUN.
+           GOBACK.
 
        INITIALIZE-PROGRAM.
            DISPLAY "Welcome to Enhanced Statistics Calculator Program."
            DISPLAY "Thiscalculates sum, average, max, min, and range."
-           DISPLAY "------------------------------------------------".
+           DISPLAY "------------------------------------------------"
+           ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD
+           STRING WS-RUN-YYYY DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-RUN-MM DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-RUN-DD DELIMITED BY SIZE
+               INTO WS-RUN-DATE-DISPLAY
+           PERFORM READ-CHECKPOINT
+           IF WS-RESTART-POINT = 0
+               PERFORM READ-SEASON-TOTALS
+           END-IF
+           PERFORM READ-CONTROL-TOTAL.
+
+      * Seeds WS-SUM/WS-COUNT/WS-MAX/WS-MIN/WS-SUM-OF-SQUARES/
+      * WS-TOP5-COUNT/WS-TOP5-TABLE with season-to-date figures from
+      * season.ctl, if one exists, so this run's totals and its top-5
+      * board both carry forward on top of prior matches - the
+      * "Highest/Lowest Innings" lines and the "TOP 5 INDIVIDUAL
+      * SCORES" section report the same season pool, the same way
+      * CKPT-MAX/CKPT-MIN and CKPT-TOP5-TABLE already travel together
+      * through a restart checkpoint. A missing season.ctl (first
+      * match of the season) just leaves the WORKING-STORAGE VALUE
+      * clauses in effect. Skipped entirely when a checkpoint restart
+      * is under way (see MAIN-PROCEDURE) - the checkpoint already has
+      * the season-seeded totals baked into it from before the prior
+      * run abended, so reloading season.ctl here would wipe out this
+      * match's partial progress and double-count nothing - it would
+      * simply be wrong.
+       READ-SEASON-TOTALS.
+           OPEN INPUT SEASON-FILE
+           IF WS-SEASON-STATUS = "00"
+               READ SEASON-FILE INTO SEASON-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SEA-SUM TO WS-SUM
+                       MOVE SEA-COUNT TO WS-COUNT
+                       MOVE SEA-MAX TO WS-MAX
+                       MOVE SEA-MIN TO WS-MIN
+                       MOVE SEA-SUM-OF-SQUARES TO WS-SUM-OF-SQUARES
+                       MOVE SEA-TEAM-OVERS-BOWLED
+                           TO WS-TEAM-OVERS-BOWLED
+                       MOVE SEA-TEAM-RUNS-CONCEDED
+                           TO WS-TEAM-RUNS-CONCEDED
+                       MOVE SEA-TOP5-COUNT TO WS-TOP5-COUNT
+                       MOVE SEA-TOP5-TABLE TO WS-TOP5-TABLE
+                       DISPLAY "Season-to-date totals loaded: "
+                           WS-COUNT " innings so far this season."
+               END-READ
+               CLOSE SEASON-FILE
+           END-IF.
+
+      * Reads the scoreboard operator's expected total for this match
+      * from control.ctl, if one was keyed in. Reconciliation against
+      * this figure happens once this run's own total is known, in
+      * RECONCILE-CONTROL-TOTAL. No control.ctl just means no operator
+      * count was provided, so reconciliation is skipped entirely.
+       READ-CONTROL-TOTAL.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS = "00"
+               READ CONTROL-FILE INTO CONTROL-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL
+                       MOVE 'Y' TO WS-CONTROL-PRESENT
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+
+      * Looks for a checkpoint left by a prior run that did not
+      * reach CLEANUP (e.g. an abend partway through a large file).
+      * If restart.ctl is missing, FILE STATUS comes back non-zero
+      * and this is treated as a normal start from record one. When
+      * a checkpoint is found, every total it carries - team sum,
+      * count, max, min, sum-of-squares, match sum, bowling totals,
+      * the top-5 table, and the whole player table - is restored
+      * right along with the line number, so the records being
+      * skipped really were already folded into these figures.
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-POINT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LINE-NUMBER TO WS-RESTART-POINT
+                       IF WS-RESTART-POINT > 0
+                           PERFORM RESTORE-CHECKPOINT-TOTALS
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF WS-RESTART-POINT > 0
+                   DISPLAY "Restart checkpoint found - skipping first "
+                       WS-RESTART-POINT
+                       " record(s) already processed, with their "
+                       "totals restored from the checkpoint."
+               END-IF
+           END-IF.
+
+       RESTORE-CHECKPOINT-TOTALS.
+           MOVE CKPT-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+           MOVE CKPT-SUM TO WS-SUM
+           MOVE CKPT-COUNT TO WS-COUNT
+           MOVE CKPT-MAX TO WS-MAX
+           MOVE CKPT-MIN TO WS-MIN
+           MOVE CKPT-SUM-OF-SQUARES TO WS-SUM-OF-SQUARES
+           MOVE CKPT-MATCH-SUM TO WS-MATCH-SUM
+           MOVE CKPT-TEAM-OVERS-BOWLED TO WS-TEAM-OVERS-BOWLED
+           MOVE CKPT-TEAM-RUNS-CONCEDED TO WS-TEAM-RUNS-CONCEDED
+           MOVE CKPT-TOP5-COUNT TO WS-TOP5-COUNT
+           MOVE CKPT-TOP5-TABLE TO WS-TOP5-TABLE
+           MOVE CKPT-PLAYER-COUNT TO WS-PLAYER-COUNT
+           MOVE CKPT-PLAYER-TABLE TO WS-PLAYER-TABLE.
 
        READ-INPUT-FILE.
            OPEN INPUT INPUT-FILE
+           IF WS-RESTART-POINT > 0
+               OPEN EXTEND EXCEPTION-FILE
+           ELSE
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           IF WS-EXC-STATUS NOT = "00"
+               DISPLAY "WARNING: could not open exceptions.txt, "
+                   "status " WS-EXC-STATUS
+                   " - bad records this run will not be logged"
+           END-IF
            PERFORM UNTIL WS-END-OF-FILE = 'Y'
                READ INPUT-FILE INTO INPUT-RECORD
                    AT END
                        MOVE 'Y' TO WS-END-OF-FILE
                    NOT AT END
-                       IF INPUT-NUMBER IS NUMERIC
-                           MOVE INPUT-NUMBER TO WS-NUMBER
-                           PERFORM PROCESS-NUMBER
-                       ELSE
-                           DISPLAY "Non-numeric value found input file."
-                           MOVE 'Y' TO WS-ERROR-FLAG
-                           MOVE 'Y' TO WS-END-OF-FILE
+                       ADD 1 TO WS-LINE-NUMBER
+                       IF WS-LINE-NUMBER > WS-RESTART-POINT
+                           IF INP-RUNS IS NUMERIC
+                               AND INP-PLAYER-ID NOT = SPACES
+                               MOVE INP-RUNS TO WS-NUMBER
+                               PERFORM PROCESS-NUMBER
+                           ELSE
+                               PERFORM WRITE-EXCEPTION-RECORD
+                           END-IF
+                           PERFORM CHECK-CHECKPOINT-DUE
                        END-IF
                END-READ
            END-PERFORM
-           CLOSE INPUT-FILE.
+           CLOSE INPUT-FILE
+           CLOSE EXCEPTION-FILE
+           IF WS-EXCEPTION-COUNT > 0
+               DISPLAY WS-EXCEPTION-COUNT
+                   " bad record(s) written to exceptions.txt"
+           END-IF.
+
+      * A record that fails validation is logged to EXCEPTION-FILE
+      * with its line number and raw content, and processing moves
+      * on to the next record - one bad line no longer throws away
+      * a whole day's worth of good statistics.
+       WRITE-EXCEPTION-RECORD.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE "LINE " TO EXC-LINE-LABEL
+           MOVE WS-LINE-NUMBER TO EXC-LINE-NUMBER
+           MOVE ": " TO EXC-SEPARATOR
+           MOVE INPUT-RECORD TO EXC-RAW-CONTENT
+           IF WS-EXC-STATUS = "00"
+               WRITE EXCEPTION-RECORD
+               IF WS-EXC-STATUS NOT = "00"
+                   DISPLAY "WARNING: write to exceptions.txt failed, "
+                       "status " WS-EXC-STATUS " for line "
+                       WS-LINE-NUMBER
+               END-IF
+           END-IF.
+
+      * Persists the current line number every WS-CKPT-INTERVAL
+      * records so a re-run after an abend can resume past them.
+       CHECK-CHECKPOINT-DUE.
+           DIVIDE WS-LINE-NUMBER BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-LINE-NUMBER TO CKPT-LINE-NUMBER
+           MOVE WS-EXCEPTION-COUNT TO CKPT-EXCEPTION-COUNT
+           MOVE WS-SUM TO CKPT-SUM
+           MOVE WS-COUNT TO CKPT-COUNT
+           MOVE WS-MAX TO CKPT-MAX
+           MOVE WS-MIN TO CKPT-MIN
+           MOVE WS-SUM-OF-SQUARES TO CKPT-SUM-OF-SQUARES
+           MOVE WS-MATCH-SUM TO CKPT-MATCH-SUM
+           MOVE WS-TEAM-OVERS-BOWLED TO CKPT-TEAM-OVERS-BOWLED
+           MOVE WS-TEAM-RUNS-CONCEDED TO CKPT-TEAM-RUNS-CONCEDED
+           MOVE WS-TOP5-COUNT TO CKPT-TOP5-COUNT
+           MOVE WS-TOP5-TABLE TO CKPT-TOP5-TABLE
+           MOVE WS-PLAYER-COUNT TO CKPT-PLAYER-COUNT
+           MOVE WS-PLAYER-TABLE TO CKPT-PLAYER-TABLE
+           WRITE CHECKPOINT-RECORD
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "WARNING: checkpoint write to restart.ctl "
+                   "failed, status " WS-CKPT-STATUS
+                   " - a restart after this point would reprocess "
+                   "from the last good checkpoint"
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+      * A run that reaches CLEANUP processed the whole file, so the
+      * checkpoint no longer applies - the next invocation should
+      * start from record one again.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           INITIALIZE CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "WARNING: could not clear restart.ctl, status "
+                   WS-CKPT-STATUS
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+      * Writes the updated season-to-date totals back to season.ctl
+      * so the next match's run picks up where this one left off.
+      * The top-5 board travels with the rest of the season pool so
+      * it never drifts out of step with SEA-MAX/SEA-MIN.
+       WRITE-SEASON-TOTALS.
+           OPEN OUTPUT SEASON-FILE
+           MOVE WS-SUM TO SEA-SUM
+           MOVE WS-COUNT TO SEA-COUNT
+           MOVE WS-MAX TO SEA-MAX
+           MOVE WS-MIN TO SEA-MIN
+           MOVE WS-SUM-OF-SQUARES TO SEA-SUM-OF-SQUARES
+           MOVE WS-TEAM-OVERS-BOWLED TO SEA-TEAM-OVERS-BOWLED
+           MOVE WS-TEAM-RUNS-CONCEDED TO SEA-TEAM-RUNS-CONCEDED
+           MOVE WS-TOP5-COUNT TO SEA-TOP5-COUNT
+           MOVE WS-TOP5-TABLE TO SEA-TOP5-TABLE
+           WRITE SEASON-RECORD
+           IF WS-SEASON-STATUS NOT = "00"
+               DISPLAY "WARNING: season totals write to season.ctl "
+                   "failed, status " WS-SEASON-STATUS
+                   " - next run will not see this match's figures"
+           END-IF
+           CLOSE SEASON-FILE.
 
        PROCESS-NUMBER.
            ADD WS-NUMBER TO WS-SUM
+           ADD WS-NUMBER TO WS-MATCH-SUM
            ADD 1 TO WS-COUNT
+           COMPUTE WS-NUMBER-SQUARED = WS-NUMBER ** 2
+           ADD WS-NUMBER-SQUARED TO WS-SUM-OF-SQUARES
            IF WS-NUMBER > WS-MAX
                MOVE WS-NUMBER TO WS-MAX
            END-IF
            IF WS-NUMBER < WS-MIN
                MOVE WS-NUMBER TO WS-MIN
+           END-IF
+           PERFORM FIND-PLAYER-INDEX
+           ADD WS-NUMBER TO WS-PLAYER-RUNS-SUM(WS-PLAYER-IDX)
+           ADD 1 TO WS-PLAYER-INNINGS(WS-PLAYER-IDX)
+           IF INP-NOT-OUT-FLAG NOT = 'Y'
+               ADD 1 TO WS-PLAYER-OUTS(WS-PLAYER-IDX)
+           END-IF
+           IF WS-NUMBER > WS-PLAYER-MAX-RUNS(WS-PLAYER-IDX)
+               MOVE WS-NUMBER TO WS-PLAYER-MAX-RUNS(WS-PLAYER-IDX)
+           END-IF
+           IF WS-NUMBER < WS-PLAYER-MIN-RUNS(WS-PLAYER-IDX)
+               MOVE WS-NUMBER TO WS-PLAYER-MIN-RUNS(WS-PLAYER-IDX)
+           END-IF
+           MOVE INP-OVERS-BOWLED TO WS-OVERS-BOWLED
+           MOVE INP-RUNS-CONCEDED TO WS-RUNS-CONCEDED
+           ADD WS-OVERS-BOWLED TO WS-TEAM-OVERS-BOWLED
+           ADD WS-RUNS-CONCEDED TO WS-TEAM-RUNS-CONCEDED
+           ADD WS-OVERS-BOWLED TO WS-PLAYER-OVERS-BOWLED(WS-PLAYER-IDX)
+           ADD WS-RUNS-CONCEDED
+               TO WS-PLAYER-RUNS-CONCEDED(WS-PLAYER-IDX)
+           PERFORM UPDATE-TOP5-TABLE.
+
+      * Keeps the top-5 table in descending order by score, shifting
+      * lower entries down to make room when a new score qualifies.
+       UPDATE-TOP5-TABLE.
+           IF WS-TOP5-COUNT < 5 OR WS-NUMBER > WS-TOP5-SCORE(5)
+               PERFORM FIND-TOP5-POSITION
+               PERFORM SHIFT-TOP5-DOWN
+               MOVE WS-NUMBER TO WS-TOP5-SCORE(WS-TOP5-POS)
+               MOVE INP-PLAYER-ID TO WS-TOP5-PLAYER-ID(WS-TOP5-POS)
+               MOVE INP-PLAYER-NAME TO WS-TOP5-PLAYER-NAME(WS-TOP5-POS)
+               IF WS-TOP5-COUNT < 5
+                   ADD 1 TO WS-TOP5-COUNT
+               END-IF
+           END-IF.
+
+       FIND-TOP5-POSITION.
+           PERFORM TOP5-NO-OP
+               VARYING WS-TOP5-POS FROM 1 BY 1
+               UNTIL WS-TOP5-POS > WS-TOP5-COUNT
+                   OR WS-NUMBER > WS-TOP5-SCORE(WS-TOP5-POS).
+
+       TOP5-NO-OP.
+           CONTINUE.
+
+       SHIFT-TOP5-DOWN.
+           PERFORM SHIFT-TOP5-ONE-DOWN
+               VARYING WS-TOP5-SHIFT-IDX FROM 5 BY -1
+               UNTIL WS-TOP5-SHIFT-IDX <= WS-TOP5-POS.
+
+       SHIFT-TOP5-ONE-DOWN.
+           MOVE WS-TOP5-SCORE(WS-TOP5-SHIFT-IDX - 1)
+               TO WS-TOP5-SCORE(WS-TOP5-SHIFT-IDX)
+           MOVE WS-TOP5-PLAYER-ID(WS-TOP5-SHIFT-IDX - 1)
+               TO WS-TOP5-PLAYER-ID(WS-TOP5-SHIFT-IDX)
+           MOVE WS-TOP5-PLAYER-NAME(WS-TOP5-SHIFT-IDX - 1)
+               TO WS-TOP5-PLAYER-NAME(WS-TOP5-SHIFT-IDX).
+
+      * Locates the table entry for INP-PLAYER-ID, adding a new one
+      * if this is the first innings seen for that player, and
+      * leaves WS-PLAYER-IDX pointing at the entry to update.
+       FIND-PLAYER-INDEX.
+           SET WS-PLAYER-IDX TO 1
+           SEARCH WS-PLAYER-ENTRY
+               AT END
+                   PERFORM ADD-NEW-PLAYER
+               WHEN WS-PLAYER-ID(WS-PLAYER-IDX) = INP-PLAYER-ID
+                   CONTINUE
+           END-SEARCH.
+
+       ADD-NEW-PLAYER.
+           IF WS-PLAYER-COUNT < WS-MAX-PLAYERS
+               ADD 1 TO WS-PLAYER-COUNT
+               SET WS-PLAYER-IDX TO WS-PLAYER-COUNT
+               MOVE INP-PLAYER-ID TO WS-PLAYER-ID(WS-PLAYER-IDX)
+               MOVE INP-PLAYER-NAME TO WS-PLAYER-NAME(WS-PLAYER-IDX)
+               MOVE 99999 TO WS-PLAYER-MIN-RUNS(WS-PLAYER-IDX)
+           ELSE
+               DISPLAY "WARNING: player table full at "
+                   WS-MAX-PLAYERS " entries - innings for player "
+                   INP-PLAYER-ID " will be folded into the last "
+                   "table entry instead of its own record"
+               SET WS-PLAYER-IDX TO WS-MAX-PLAYERS
            END-IF.
 
        CALCULATE-STATISTICS.
            IF WS-COUNT > 0
                COMPUTE WS-AVERAGE = WS-SUM / WS-COUNT
                COMPUTE WS-RANGE = WS-MAX - WS-MIN
+               COMPUTE WS-VARIANCE =
+                   (WS-SUM-OF-SQUARES / WS-COUNT)
+                       - (WS-AVERAGE * WS-AVERAGE)
+               IF WS-VARIANCE > 0
+                   COMPUTE WS-STD-DEV = FUNCTION SQRT(WS-VARIANCE)
+               ELSE
+                   MOVE 0 TO WS-STD-DEV
+               END-IF
+               IF WS-TEAM-OVERS-BOWLED > 0
+                   COMPUTE WS-TEAM-ECONOMY =
+                       WS-TEAM-RUNS-CONCEDED / WS-TEAM-OVERS-BOWLED
+               ELSE
+                   MOVE 0 TO WS-TEAM-ECONOMY
+               END-IF
+               PERFORM CALCULATE-PLAYER-STATS
+                   VARYING WS-PLAYER-IDX FROM 1 BY 1
+                   UNTIL WS-PLAYER-IDX > WS-PLAYER-COUNT
+               PERFORM RECONCILE-CONTROL-TOTAL
            ELSE
                DISPLAY "No valid numbers were provided in input file."
                MOVE 'Y' TO WS-ERROR-FLAG
            END-IF.
 
+      * A batting average is runs scored divided by completed
+      * innings (dismissals), not by innings played - not-out
+      * innings are excluded from the divisor. A player who has
+      * not yet been dismissed has no average in the conventional
+      * sense; we report total runs in that case.
+       CALCULATE-PLAYER-AVERAGE.
+           IF WS-PLAYER-OUTS(WS-PLAYER-IDX) > 0
+               COMPUTE WS-PLAYER-AVERAGE(WS-PLAYER-IDX) =
+                   WS-PLAYER-RUNS-SUM(WS-PLAYER-IDX)
+                       / WS-PLAYER-OUTS(WS-PLAYER-IDX)
+           ELSE
+               MOVE WS-PLAYER-RUNS-SUM(WS-PLAYER-IDX)
+                   TO WS-PLAYER-AVERAGE(WS-PLAYER-IDX)
+           END-IF.
+
+      * Per-player batting average and bowling economy are both
+      * calculated once per player, over the same WS-PLAYER-IDX
+      * loop in CALCULATE-STATISTICS.
+       CALCULATE-PLAYER-STATS.
+           PERFORM CALCULATE-PLAYER-AVERAGE
+           PERFORM CALCULATE-PLAYER-ECONOMY.
+
+      * Economy rate is runs conceded divided by overs bowled. A
+      * player who has not bowled has no economy rate to report.
+       CALCULATE-PLAYER-ECONOMY.
+           IF WS-PLAYER-OVERS-BOWLED(WS-PLAYER-IDX) > 0
+               COMPUTE WS-PLAYER-ECONOMY(WS-PLAYER-IDX) =
+                   WS-PLAYER-RUNS-CONCEDED(WS-PLAYER-IDX)
+                       / WS-PLAYER-OVERS-BOWLED(WS-PLAYER-IDX)
+           ELSE
+               MOVE 0 TO WS-PLAYER-ECONOMY(WS-PLAYER-IDX)
+           END-IF.
+
+      * Compares this run's own total against the scoreboard
+      * operator's expected total from control.ctl, when one was
+      * provided, and flags a mismatch rather than silently
+      * accepting figures that disagree with the manual count.
+       RECONCILE-CONTROL-TOTAL.
+           IF WS-CONTROL-PRESENT = 'Y'
+               COMPUTE WS-CONTROL-DIFFERENCE =
+                   WS-MATCH-SUM - WS-EXPECTED-TOTAL
+               IF WS-CONTROL-DIFFERENCE > WS-CONTROL-TOLERANCE
+                   OR WS-CONTROL-DIFFERENCE < (0 - WS-CONTROL-TOLERANCE)
+                   MOVE 'Y' TO WS-CONTROL-MISMATCH
+               END-IF
+           END-IF.
+
        WRITE-OUTPUT-FILE.
            OPEN OUTPUT OUTPUT-FILE
-           MOVE "Sum: " TO WS-DISPLAY-MESSAGE(1:5)
-           MOVE WS-SUM TO WS-DISPLAY-MESSAGE(6:10)
+           PERFORM WRITE-REPORT-HEADER
+           PERFORM WRITE-SEASON-SUMMARY
+           IF WS-CONTROL-PRESENT = 'Y'
+               PERFORM WRITE-CONTROL-SECTION
+           END-IF
+           PERFORM WRITE-PLAYER-SECTION
+           PERFORM WRITE-TOP5-SECTION
+           CLOSE OUTPUT-FILE.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO WS-DISPLAY-MESSAGE
+           STRING "CRICKET SEASON STATISTICS REPORT" DELIMITED BY SIZE
+               INTO WS-DISPLAY-MESSAGE
            WRITE OUTPUT-RECORD FROM WS-DISPLAY-MESSAGE
 
-           MOVE "Average: " TO WS-DISPLAY-MESSAGE(1:9)
-           MOVE WS-AVERAGE TO WS-DISPLAY-MESSAGE(10:15)
+           MOVE SPACES TO WS-DISPLAY-MESSAGE
+           STRING "Run Date : " DELIMITED BY SIZE
+                  WS-RUN-DATE-DISPLAY DELIMITED BY SIZE
+               INTO WS-DISPLAY-MESSAGE
            WRITE OUTPUT-RECORD FROM WS-DISPLAY-MESSAGE
 
-           MOVE "Maximum: " TO WS-DISPLAY-MESSAGE(1:9)
-           MOVE WS-MAX TO WS-DISPLAY-MESSAGE(10:15)
+           MOVE ALL "=" TO WS-DISPLAY-MESSAGE
+           WRITE OUTPUT-RECORD FROM WS-DISPLAY-MESSAGE.
+
+       WRITE-SEASON-SUMMARY.
+           MOVE WS-SUM TO WS-EDIT-SUM
+           MOVE SPACES TO WS-DISPLAY-MESSAGE
+           STRING "Total Runs Scored : " DELIMITED BY SIZE
+                  WS-EDIT-SUM DELIMITED BY SIZE
+               INTO WS-DISPLAY-MESSAGE
            WRITE OUTPUT-RECORD FROM WS-DISPLAY-MESSAGE
 
-           MOVE "Minimum: " TO WS-DISPLAY-MESSAGE(1:9)
-           MOVE WS-MIN TO WS-DISPLAY-MESSAGE(10:15)
+           MOVE WS-AVERAGE TO WS-EDIT-AVERAGE
+           MOVE SPACES TO WS-DISPLAY-MESSAGE
+           STRING "Team Average       : " DELIMITED BY SIZE
+                  WS-EDIT-AVERAGE DELIMITED BY SIZE
+               INTO WS-DISPLAY-MESSAGE
            WRITE OUTPUT-RECORD FROM WS-DISPLAY-MESSAGE
 
-           MOVE "Range: " TO WS-DISPLAY-MESSAGE(1:7)
-           MOVE WS-RANGE TO WS-DISPLAY-MESSAGE(8:12)
+           MOVE WS-MAX TO WS-EDIT-MAX
+           MOVE SPACES TO WS-DISPLAY-MESSAGE
+           STRING "Highest Innings    : " DELIMITED BY SIZE
+                  WS-EDIT-MAX DELIMITED BY SIZE
+               INTO WS-DISPLAY-MESSAGE
+           WRITE OUTPUT-RECORD FROM WS-DISPLAY-MESSAGE
+
+           MOVE WS-MIN TO WS-EDIT-MIN
+           MOVE SPACES TO WS-DISPLAY-MESSAGE
+           STRING "Lowest Innings     : " DELIMITED BY SIZE
+                  WS-EDIT-MIN DELIMITED BY SIZE
+               INTO WS-DISPLAY-MESSAGE
+           WRITE OUTPUT-RECORD FROM WS-DISPLAY-MESSAGE
+
+           MOVE WS-RANGE TO WS-EDIT-RANGE
+           MOVE SPACES TO WS-DISPLAY-MESSAGE
+           STRING "Range              : " DELIMITED BY SIZE
+                  WS-EDIT-RANGE DELIMITED BY SIZE
+               INTO WS-DISPLAY-MESSAGE
+           WRITE OUTPUT-RECORD FROM WS-DISPLAY-MESSAGE
+
+           MOVE WS-STD-DEV TO WS-EDIT-STDDEV
+           MOVE SPACES TO WS-DISPLAY-MESSAGE
+           STRING "Std Deviation      : " DELIMITED BY SIZE
+                  WS-EDIT-STDDEV DELIMITED BY SIZE
+               INTO WS-DISPLAY-MESSAGE
+           WRITE OUTPUT-RECORD FROM WS-DISPLAY-MESSAGE
+
+           MOVE WS-TEAM-ECONOMY TO WS-EDIT-TEAM-ECONOMY
+           MOVE SPACES TO WS-DISPLAY-MESSAGE
+           STRING "Team Economy Rate  : " DELIMITED BY SIZE
+                  WS-EDIT-TEAM-ECONOMY DELIMITED BY SIZE
+               INTO WS-DISPLAY-MESSAGE
+           WRITE OUTPUT-RECORD FROM WS-DISPLAY-MESSAGE.
+
+      * Shows this match's own total against the operator's keyed-in
+      * control total and whether they reconcile, when control.ctl
+      * was present for this run.
+       WRITE-CONTROL-SECTION.
+           MOVE SPACES TO WS-DISPLAY-MESSAGE
            WRITE OUTPUT-RECORD FROM WS-DISPLAY-MESSAGE
-           CLOSE OUTPUT-FILE.
+
+           MOVE WS-MATCH-SUM TO WS-EDIT-MATCH-SUM
+           MOVE SPACES TO WS-DISPLAY-MESSAGE
+           STRING "This Match Total   : " DELIMITED BY SIZE
+                  WS-EDIT-MATCH-SUM DELIMITED BY SIZE
+               INTO WS-DISPLAY-MESSAGE
+           WRITE OUTPUT-RECORD FROM WS-DISPLAY-MESSAGE
+
+           MOVE WS-EXPECTED-TOTAL TO WS-EDIT-EXPECTED
+           MOVE SPACES TO WS-DISPLAY-MESSAGE
+           STRING "Operator Control Tot: " DELIMITED BY SIZE
+                  WS-EDIT-EXPECTED DELIMITED BY SIZE
+               INTO WS-DISPLAY-MESSAGE
+           WRITE OUTPUT-RECORD FROM WS-DISPLAY-MESSAGE
+
+           IF WS-CONTROL-MISMATCH = 'Y'
+               MOVE WS-CONTROL-DIFFERENCE TO WS-EDIT-DIFFERENCE
+               MOVE SPACES TO WS-DISPLAY-MESSAGE
+               STRING "*** CONTROL TOTAL MISMATCH, Difference: "
+                      DELIMITED BY SIZE
+                      WS-EDIT-DIFFERENCE DELIMITED BY SIZE
+                   INTO WS-DISPLAY-MESSAGE
+               WRITE OUTPUT-RECORD FROM WS-DISPLAY-MESSAGE
+           ELSE
+               MOVE SPACES TO WS-DISPLAY-MESSAGE
+               STRING "Control total reconciled OK." DELIMITED BY SIZE
+                   INTO WS-DISPLAY-MESSAGE
+               WRITE OUTPUT-RECORD FROM WS-DISPLAY-MESSAGE
+           END-IF.
+
+       WRITE-PLAYER-SECTION.
+           MOVE SPACES TO WS-DISPLAY-MESSAGE
+           WRITE OUTPUT-RECORD FROM WS-DISPLAY-MESSAGE
+
+           MOVE SPACES TO WS-DISPLAY-MESSAGE
+           STRING "PLAYER BATTING AVERAGES" DELIMITED BY SIZE
+               INTO WS-DISPLAY-MESSAGE
+           WRITE OUTPUT-RECORD FROM WS-DISPLAY-MESSAGE
+
+           MOVE ALL "-" TO WS-DISPLAY-MESSAGE
+           WRITE OUTPUT-RECORD FROM WS-DISPLAY-MESSAGE
+
+           PERFORM WRITE-PLAYER-LINE
+               VARYING WS-PLAYER-IDX FROM 1 BY 1
+               UNTIL WS-PLAYER-IDX > WS-PLAYER-COUNT.
+
+       WRITE-PLAYER-LINE.
+           MOVE WS-PLAYER-INNINGS(WS-PLAYER-IDX) TO WS-EDIT-INNINGS
+           MOVE WS-PLAYER-RUNS-SUM(WS-PLAYER-IDX) TO WS-EDIT-PLAYER-RUNS
+           MOVE WS-PLAYER-AVERAGE(WS-PLAYER-IDX) TO WS-EDIT-PLAYER-AVG
+           MOVE WS-PLAYER-ECONOMY(WS-PLAYER-IDX)
+               TO WS-EDIT-PLAYER-ECONOMY
+           MOVE SPACES TO WS-DISPLAY-MESSAGE
+           STRING WS-PLAYER-ID(WS-PLAYER-IDX) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-PLAYER-NAME(WS-PLAYER-IDX) DELIMITED BY SIZE
+                  " Inns: " DELIMITED BY SIZE
+                  WS-EDIT-INNINGS DELIMITED BY SIZE
+                  "  Runs: " DELIMITED BY SIZE
+                  WS-EDIT-PLAYER-RUNS DELIMITED BY SIZE
+                  "  Avg: " DELIMITED BY SIZE
+                  WS-EDIT-PLAYER-AVG DELIMITED BY SIZE
+                  "  Econ: " DELIMITED BY SIZE
+                  WS-EDIT-PLAYER-ECONOMY DELIMITED BY SIZE
+               INTO WS-DISPLAY-MESSAGE
+           WRITE OUTPUT-RECORD FROM WS-DISPLAY-MESSAGE.
+
+       WRITE-TOP5-SECTION.
+           MOVE SPACES TO WS-DISPLAY-MESSAGE
+           WRITE OUTPUT-RECORD FROM WS-DISPLAY-MESSAGE
+
+           MOVE SPACES TO WS-DISPLAY-MESSAGE
+           STRING "TOP 5 INDIVIDUAL SCORES" DELIMITED BY SIZE
+               INTO WS-DISPLAY-MESSAGE
+           WRITE OUTPUT-RECORD FROM WS-DISPLAY-MESSAGE
+
+           MOVE ALL "-" TO WS-DISPLAY-MESSAGE
+           WRITE OUTPUT-RECORD FROM WS-DISPLAY-MESSAGE
+
+           PERFORM WRITE-TOP5-LINE
+               VARYING WS-TOP5-POS FROM 1 BY 1
+               UNTIL WS-TOP5-POS > WS-TOP5-COUNT.
+
+       WRITE-TOP5-LINE.
+           MOVE WS-TOP5-POS TO WS-EDIT-TOP5-RANK
+           MOVE WS-TOP5-SCORE(WS-TOP5-POS) TO WS-EDIT-TOP5-SCORE
+           MOVE SPACES TO WS-DISPLAY-MESSAGE
+           STRING WS-EDIT-TOP5-RANK DELIMITED BY SIZE
+                  ". " DELIMITED BY SIZE
+                  WS-TOP5-PLAYER-ID(WS-TOP5-POS) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-TOP5-PLAYER-NAME(WS-TOP5-POS) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-EDIT-TOP5-SCORE DELIMITED BY SIZE
+               INTO WS-DISPLAY-MESSAGE
+           WRITE OUTPUT-RECORD FROM WS-DISPLAY-MESSAGE.
+
+      * One row per player, comma-delimited, for loading straight
+      * into the club's scoring spreadsheet.
+       WRITE-CSV-FILE.
+           OPEN OUTPUT CSV-FILE
+           MOVE SPACES TO WS-CSV-LINE
+           STRING "PlayerID,PlayerName,Innings,Outs,Runs,Average,"
+                  "Highest,Lowest,OversBowled,RunsConceded,Economy"
+                  DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           WRITE CSV-RECORD FROM WS-CSV-LINE
+           PERFORM WRITE-CSV-PLAYER-LINE
+               VARYING WS-PLAYER-IDX FROM 1 BY 1
+               UNTIL WS-PLAYER-IDX > WS-PLAYER-COUNT
+           CLOSE CSV-FILE.
+
+       WRITE-CSV-PLAYER-LINE.
+           MOVE WS-PLAYER-AVERAGE(WS-PLAYER-IDX) TO WS-EDIT-PLAYER-AVG
+           MOVE WS-PLAYER-ECONOMY(WS-PLAYER-IDX)
+               TO WS-EDIT-PLAYER-ECONOMY
+           MOVE WS-PLAYER-OVERS-BOWLED(WS-PLAYER-IDX)
+               TO WS-EDIT-PLAYER-OVERS
+           MOVE SPACES TO WS-CSV-LINE
+           STRING WS-PLAYER-ID(WS-PLAYER-IDX) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-PLAYER-NAME(WS-PLAYER-IDX) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-PLAYER-INNINGS(WS-PLAYER-IDX) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-PLAYER-OUTS(WS-PLAYER-IDX) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-PLAYER-RUNS-SUM(WS-PLAYER-IDX) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-EDIT-PLAYER-AVG DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-PLAYER-MAX-RUNS(WS-PLAYER-IDX) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-PLAYER-MIN-RUNS(WS-PLAYER-IDX) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-EDIT-PLAYER-OVERS DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-PLAYER-RUNS-CONCEDED(WS-PLAYER-IDX)
+                      DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-EDIT-PLAYER-ECONOMY DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           WRITE CSV-RECORD FROM WS-CSV-LINE.
 
        DISPLAY-RESULTS.
            DISPLAY "Results:"
@@ -117,8 +899,41 @@
            DISPLAY "Average: " WS-AVERAGE
            DISPLAY "Maximum: " WS-MAX
            DISPLAY "Minimum: " WS-MIN
-           DISPLAY "Range: " WS-RANGE.
+           DISPLAY "Range: " WS-RANGE
+           DISPLAY "Std Dev: " WS-STD-DEV
+           DISPLAY "Team Economy Rate: " WS-TEAM-ECONOMY
+           IF WS-CONTROL-PRESENT = 'Y'
+               DISPLAY "Match Total: " WS-MATCH-SUM
+                   " Operator Control Total: " WS-EXPECTED-TOTAL
+               IF WS-CONTROL-MISMATCH = 'Y'
+                   DISPLAY "*** CONTROL TOTAL MISMATCH - Difference: "
+                       WS-CONTROL-DIFFERENCE
+               ELSE
+                   DISPLAY "Control total reconciled OK."
+               END-IF
+           END-IF
+           DISPLAY "Player Averages:"
+           PERFORM DISPLAY-PLAYER-RESULT
+               VARYING WS-PLAYER-IDX FROM 1 BY 1
+               UNTIL WS-PLAYER-IDX > WS-PLAYER-COUNT
+           DISPLAY "Top 5 Scores:"
+           PERFORM DISPLAY-TOP5-RESULT
+               VARYING WS-TOP5-POS FROM 1 BY 1
+               UNTIL WS-TOP5-POS > WS-TOP5-COUNT.
+
+       DISPLAY-PLAYER-RESULT.
+           DISPLAY "  " WS-PLAYER-ID(WS-PLAYER-IDX) " "
+               WS-PLAYER-NAME(WS-PLAYER-IDX)
+               " Innings: " WS-PLAYER-INNINGS(WS-PLAYER-IDX)
+               " Average: " WS-PLAYER-AVERAGE(WS-PLAYER-IDX)
+               " Economy: " WS-PLAYER-ECONOMY(WS-PLAYER-IDX).
+
+       DISPLAY-TOP5-RESULT.
+           DISPLAY "  " WS-TOP5-POS ". "
+               WS-TOP5-PLAYER-ID(WS-TOP5-POS) " "
+               WS-TOP5-PLAYER-NAME(WS-TOP5-POS) " "
+               WS-TOP5-SCORE(WS-TOP5-POS).
 
        CLEANUP.
            DISPLAY "Thank you using Enhanced  Calculator Program."
-           DISPLAY "Goodbye!".
\ No newline at end of file
+           DISPLAY "Goodbye!".
