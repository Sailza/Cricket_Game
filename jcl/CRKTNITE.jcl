@@ -0,0 +1,222 @@
+//CRKTNITE JOB (ACCTNO),'NIGHTLY CRICKET STATS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY CRICKET STATISTICS BATCH STREAM                       *
+//*                                                                *
+//* RUNS STATISTICSCALCULATOR ONCE FOR EVERY MATCH FIXTURE         *
+//* LANDED DURING THE DAY. STATCALC IS A GNUCOBOL-COMPILED USS     *
+//* EXECUTABLE, NOT AN MVS LOAD MODULE, AND IT OPENS ITS FILES BY  *
+//* THE LITERAL LOWERCASE NAMES CODED ON ITS SELECT CLAUSES        *
+//* (NUMBERS.TXT, RESULTS.TXT, RESULTS.CSV, EXCEPTIONS.TXT,        *
+//* RESTART.CTL, SEASON.CTL, CONTROL.CTL) IN ITS CURRENT WORKING   *
+//* DIRECTORY - IT NEVER LOOKS AT A DD NAME. SO EACH FIXTURE'S     *
+//* STEP GROUP BELOW (1) STAGES THAT FIXTURE'S MVS DATASETS INTO   *
+//* THOSE EXACT HFS FILE NAMES VIA IEBGENER PATH= DDS, THEN        *
+//* (2) INVOKES THE PROGRAM ITSELF THROUGH BPXBATCH, THEN          *
+//* (3) ARCHIVES THE HFS RESULT FILES BACK OUT TO PER-FIXTURE MVS  *
+//* DATASETS BEFORE THE NEXT FIXTURE'S STEP GROUP OVERWRITES THEM. *
+//*                                                                *
+//* SEASON.CTL AND RESTART.CTL STAY RESIDENT IN THE WORK DIRECTORY *
+//* FOR THE WHOLE JOB, SO THE SEASON-TO-DATE TOTALS AND ANY        *
+//* CHECKPOINT CARRY FORWARD FROM ONE FIXTURE'S STEP GROUP TO THE  *
+//* NEXT EXACTLY AS STATCALC ITSELF WOULD CARRY THEM FORWARD       *
+//* BETWEEN TWO STANDALONE RUNS IN THE SAME DIRECTORY.             *
+//*                                                                *
+//* EACH FIXTURE'S STEP GROUP IS NESTED INSIDE A SINGLE IF/THEN/   *
+//* ENDIF GATED ON THE STEP IMMEDIATELY ABOVE IT, NOT A PLAIN COND *
+//* CHAIN. COND=(code,operator,stepname) BYPASSES A STEP BUT LETS  *
+//* THE BYPASSED STEP REPORT RC=0 TO EVERYTHING AFTER IT, SO A     *
+//* COND TEST TWO OR MORE STEPS BACK IN A CHAIN CANNOT TELL A      *
+//* GENUINE RC=0 SUCCESS APART FROM A BYPASSED STEP THAT NEVER RAN *
+//* - A FAILURE PARTWAY THROUGH A FIXTURE'S GROUP WOULD SILENTLY   *
+//* STOP BEING DETECTED A FEW STEPS LATER AND THE STREAM WOULD     *
+//* PRESS ON AS IF NOTHING HAD GONE WRONG. IF/THEN DOES NOT HAVE   *
+//* THIS PROBLEM: A RELATIONAL TEST AGAINST A STEP THAT NEVER      *
+//* EXECUTED (BECAUSE AN ENCLOSING IF WAS FALSE) IS NOT SATISFIED,  *
+//* SO NESTING THE WHOLE DOWNSTREAM CHAIN INSIDE ONE IF PER STEP   *
+//* LETS A FAILURE ANYWHERE PROPAGATE ALL THE WAY TO THE NEXT      *
+//* FIXTURE'S STAGEnn WITHOUT HAVING TO RE-TEST EVERY STEP THAT    *
+//* CAME BEFORE IT.                                                *
+//*                                                                *
+//* ADD ONE FIXTURE GROUP PER MATCH FILE LANDED THAT DAY BY         *
+//* COPYING THE STAGE02...ARCHE02 GROUP BELOW, INCREMENTING THE    *
+//* FIXTURE NUMBER IN THE STEP NAMES AND DSNS, AND GATING THE NEW   *
+//* GROUP'S OUTERMOST IF ON THE PRIOR FIXTURE'S THREE ARCHIVE       *
+//* STEPS (SEE IFG02 BELOW) - NOT JUST ITS CALCnn - SO A FAILED     *
+//* ARCHCnn OR ARCHEnn HALTS THE STREAM JUST AS RELIABLY AS A       *
+//* FAILED CALCnn DOES.                                             *
+//*                                                                *
+//* THE OPERATOR'S EXPECTED-TOTAL CONTROL DATASET IS OPTIONAL - AN *
+//* UNRECONCILED FIXTURE IS STILL A VALID FIXTURE (STATCALC ITSELF *
+//* TREATS A MISSING CONTROL.CTL AS "SKIP RECONCILIATION", NOT AS  *
+//* AN ERROR). CLRCTLnn ALWAYS CLEARS ANY CONTROL.CTL LEFT BEHIND  *
+//* BY THE PRIOR FIXTURE'S STEP GROUP SO IT CAN NEVER BE MISTAKEN  *
+//* FOR THIS FIXTURE'S FIGURES, CHKCTLnn PROBES FOR THE MVS        *
+//* CONTROL DATASET WITH IDCAMS LISTCAT (RC=0 FOUND, RC=8 NOT      *
+//* FOUND), AND STGCTLnn ONLY STAGES IT INTO CONTROL.CTL WHEN      *
+//* CHKCTLnn FOUND ONE - A FIXTURE WITHOUT ONE SIMPLY RUNS WITH    *
+//* NO CONTROL.CTL PRESENT INSTEAD OF FAILING DATASET ALLOCATION.  *
+//* CALCnn RUNS WHEN CHKCTLnn CAME BACK RC=0 (FOUND) OR RC=8 (NOT  *
+//* FOUND) - EITHER IS A VALID OUTCOME - BUT NOT ON A HIGHER RC,   *
+//* WHICH MEANS LISTCAT ITSELF HIT A REAL ERROR.                   *
+//*--------------------------------------------------------------*
+//*
+//WORKDIR  EXEC PGM=BPXBATCH,PARM='SH mkdir -p /u/prodcrkt/work'
+//STDOUT   DD  SYSOUT=*
+//STDERR   DD  SYSOUT=*
+//*
+//IFW01    IF (WORKDIR.RC = 0) THEN
+//STAGE01  EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSUT1   DD  DSN=PROD.CRKT.FIXTURE01.SCORES,DISP=SHR
+//SYSUT2   DD  PATH='/u/prodcrkt/work/numbers.txt',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//             PATHDISP=(KEEP,KEEP),
+//             PATHMODE=(SIRWXU,SIRGRP)
+//SYSIN    DD  DUMMY
+//*
+//IFS01    IF (STAGE01.RC = 0) THEN
+//CLRCTL01 EXEC PGM=BPXBATCH,
+//             PARM='SH rm -f /u/prodcrkt/work/control.ctl'
+//STDOUT   DD  SYSOUT=*
+//STDERR   DD  SYSOUT=*
+//*
+//IFC01    IF (CLRCTL01.RC = 0) THEN
+//CHKCTL01 EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  LISTCAT ENTRIES('PROD.CRKT.FIXTURE01.CONTROL')
+/*
+//*
+//IFK01    IF (CHKCTL01.RC = 0) THEN
+//STGCTL01 EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSUT1   DD  DSN=PROD.CRKT.FIXTURE01.CONTROL,DISP=SHR
+//SYSUT2   DD  PATH='/u/prodcrkt/work/control.ctl',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//             PATHDISP=(KEEP,KEEP),
+//             PATHMODE=(SIRWXU,SIRGRP)
+//SYSIN    DD  DUMMY
+//ENDIFK01 ENDIF
+//*
+//IFN01    IF (CHKCTL01.RC = 0 | CHKCTL01.RC = 8) THEN
+//CALC01   EXEC PGM=BPXBATCH,
+//             PARM='SH cd /u/prodcrkt/work && ./statcalc'
+//STDOUT   DD  SYSOUT=*
+//STDERR   DD  SYSOUT=*
+//*
+//IFL01    IF (CALC01.RC = 0) THEN
+//ARCH01   EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSUT1   DD  PATH='/u/prodcrkt/work/results.txt',
+//             PATHOPTS=(ORDONLY)
+//SYSUT2   DD  DSN=PROD.CRKT.FIXTURE01.RESULTS,DISP=(,CATLG),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//SYSIN    DD  DUMMY
+//*
+//ARCHC01  EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSUT1   DD  PATH='/u/prodcrkt/work/results.csv',
+//             PATHOPTS=(ORDONLY)
+//SYSUT2   DD  DSN=PROD.CRKT.FIXTURE01.RESULTS.CSV,DISP=(,CATLG),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//SYSIN    DD  DUMMY
+//*
+//ARCHE01  EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSUT1   DD  PATH='/u/prodcrkt/work/exceptions.txt',
+//             PATHOPTS=(ORDONLY)
+//SYSUT2   DD  DSN=PROD.CRKT.FIXTURE01.EXCEPTNS,DISP=(,CATLG),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//SYSIN    DD  DUMMY
+//ENDIFL01 ENDIF
+//ENDIFN01 ENDIF
+//ENDIFC01 ENDIF
+//ENDIFS01 ENDIF
+//ENDIFW01 ENDIF
+//*
+//* -- FIXTURE02 IS GATED ON ALL THREE OF FIXTURE01'S ARCHIVE       *
+//* -- STEPS, NOT JUST CALC01, SO A FAILURE ANYWHERE IN THE GROUP   *
+//* -- ABOVE (INCLUDING A FAILED ARCHIVE COPY) STOPS THE STREAM     *
+//* -- HERE INSTEAD OF PRESSING ON INTO THE NEXT FIXTURE.           *
+//*
+//IFG02    IF (ARCH01.RC = 0 & ARCHC01.RC = 0 & ARCHE01.RC = 0)
+//             THEN
+//STAGE02  EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSUT1   DD  DSN=PROD.CRKT.FIXTURE02.SCORES,DISP=SHR
+//SYSUT2   DD  PATH='/u/prodcrkt/work/numbers.txt',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//             PATHDISP=(KEEP,KEEP),
+//             PATHMODE=(SIRWXU,SIRGRP)
+//SYSIN    DD  DUMMY
+//*
+//IFS02    IF (STAGE02.RC = 0) THEN
+//CLRCTL02 EXEC PGM=BPXBATCH,
+//             PARM='SH rm -f /u/prodcrkt/work/control.ctl'
+//STDOUT   DD  SYSOUT=*
+//STDERR   DD  SYSOUT=*
+//*
+//IFC02    IF (CLRCTL02.RC = 0) THEN
+//CHKCTL02 EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  LISTCAT ENTRIES('PROD.CRKT.FIXTURE02.CONTROL')
+/*
+//*
+//IFK02    IF (CHKCTL02.RC = 0) THEN
+//STGCTL02 EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSUT1   DD  DSN=PROD.CRKT.FIXTURE02.CONTROL,DISP=SHR
+//SYSUT2   DD  PATH='/u/prodcrkt/work/control.ctl',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//             PATHDISP=(KEEP,KEEP),
+//             PATHMODE=(SIRWXU,SIRGRP)
+//SYSIN    DD  DUMMY
+//ENDIFK02 ENDIF
+//*
+//IFN02    IF (CHKCTL02.RC = 0 | CHKCTL02.RC = 8) THEN
+//CALC02   EXEC PGM=BPXBATCH,
+//             PARM='SH cd /u/prodcrkt/work && ./statcalc'
+//STDOUT   DD  SYSOUT=*
+//STDERR   DD  SYSOUT=*
+//*
+//IFL02    IF (CALC02.RC = 0) THEN
+//ARCH02   EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSUT1   DD  PATH='/u/prodcrkt/work/results.txt',
+//             PATHOPTS=(ORDONLY)
+//SYSUT2   DD  DSN=PROD.CRKT.FIXTURE02.RESULTS,DISP=(,CATLG),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//SYSIN    DD  DUMMY
+//*
+//ARCHC02  EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSUT1   DD  PATH='/u/prodcrkt/work/results.csv',
+//             PATHOPTS=(ORDONLY)
+//SYSUT2   DD  DSN=PROD.CRKT.FIXTURE02.RESULTS.CSV,DISP=(,CATLG),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//SYSIN    DD  DUMMY
+//*
+//ARCHE02  EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSUT1   DD  PATH='/u/prodcrkt/work/exceptions.txt',
+//             PATHOPTS=(ORDONLY)
+//SYSUT2   DD  DSN=PROD.CRKT.FIXTURE02.EXCEPTNS,DISP=(,CATLG),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//SYSIN    DD  DUMMY
+//ENDIFL02 ENDIF
+//ENDIFN02 ENDIF
+//ENDIFC02 ENDIF
+//ENDIFS02 ENDIF
+//ENDIFG02 ENDIF
+//*
+//* -- REPEAT THE STAGEnn / CLRCTLnn / CHKCTLnn / STGCTLnn / CALCnn *
+//* -- / ARCHnn STEP GROUP ABOVE FOR EACH ADDITIONAL FIXTURE        *
+//* -- LANDED THAT DAY, INCREMENTING THE FIXTURE NUMBER IN THE      *
+//* -- STEP NAMES, IF/ENDIF NAMES, AND DSNS. GATE EACH NEW GROUP'S  *
+//* -- OUTERMOST IF ON THE PRIOR FIXTURE'S THREE ARCHIVE STEPS,     *
+//* -- E.G. FOR FIXTURE03:                                          *
+//* -- IFG03 IF (ARCH02.RC = 0 & ARCHC02.RC = 0 & ARCHE02.RC = 0)   *
+//* --           THEN                                               *
+//*
