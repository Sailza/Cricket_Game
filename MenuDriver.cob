@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CricketMenu.
+
+      * Single front end tying the season statistics calculator and
+      * the partnership totalizer together, so the scorer has one
+      * program to start regardless of which job they need done.
+      * Both are CALLed as subprograms and return control here via
+      * GOBACK, so the menu keeps running until Exit is chosen.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MENU-CHOICE          PIC 9 VALUE 0.
+       01 WS-EXIT-FLAG            PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM DISPLAY-AND-PROCESS-MENU UNTIL WS-EXIT-FLAG = 'Y'
+           DISPLAY "Goodbye."
+           GOBACK.
+
+       DISPLAY-AND-PROCESS-MENU.
+           PERFORM DISPLAY-MENU
+           PERFORM ACCEPT-MENU-CHOICE
+           PERFORM PROCESS-MENU-CHOICE.
+
+       DISPLAY-MENU.
+           DISPLAY " "
+           DISPLAY "Cricket Statistics Menu"
+           DISPLAY "-----------------------"
+           DISPLAY "1. Run season statistics"
+           DISPLAY "2. Partnership totalizer"
+           DISPLAY "3. Exit".
+
+       ACCEPT-MENU-CHOICE.
+           DISPLAY "Enter choice (1-3): " WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE.
+
+       PROCESS-MENU-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1
+                   CALL "StatisticsCalculator"
+               WHEN 2
+                   CALL "PartnershipTotal"
+               WHEN 3
+                   MOVE 'Y' TO WS-EXIT-FLAG
+               WHEN OTHER
+                   DISPLAY "Invalid choice, please enter 1, 2, or 3."
+           END-EVALUATE.
