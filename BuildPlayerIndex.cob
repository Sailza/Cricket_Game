@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BuildPlayerIndex.
+
+      * Reads the season's sequential score file (numbers.txt) and
+      * rebuilds an indexed copy keyed on player ID so a player's
+      * full innings history can be pulled directly instead of
+      * scanning the whole file. Innings for the same player are
+      * kept in the order they were read by appending a running
+      * per-player sequence number onto the front of the key.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO "numbers.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PLAYER-INDEX-FILE ASSIGN TO "players.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PIX-KEY
+               FILE STATUS IS WS-PIX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INPUT-FILE.
+       01 INPUT-RECORD.
+           05 INP-PLAYER-ID        PIC X(05).
+           05 INP-PLAYER-NAME      PIC X(20).
+           05 INP-RUNS             PIC 9(05).
+           05 INP-BALLS-FACED      PIC 9(05).
+           05 INP-FOURS            PIC 9(02).
+           05 INP-SIXES            PIC 9(02).
+           05 INP-NOT-OUT-FLAG     PIC X(01).
+           05 INP-OVERS-BOWLED     PIC 9(03)V9(01).
+           05 INP-RUNS-CONCEDED    PIC 9(05).
+
+       FD PLAYER-INDEX-FILE.
+       01 PLAYER-INDEX-RECORD.
+           05 PIX-KEY.
+               10 PIX-PLAYER-ID     PIC X(05).
+               10 PIX-SEQUENCE      PIC 9(04).
+           05 PIX-PLAYER-NAME       PIC X(20).
+           05 PIX-RUNS              PIC 9(05).
+           05 PIX-BALLS-FACED       PIC 9(05).
+           05 PIX-FOURS             PIC 9(02).
+           05 PIX-SIXES             PIC 9(02).
+           05 PIX-NOT-OUT-FLAG      PIC X(01).
+           05 PIX-OVERS-BOWLED      PIC 9(03)V9(01).
+           05 PIX-RUNS-CONCEDED     PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       01 WS-PIX-STATUS           PIC XX VALUE SPACES.
+       01 WS-END-OF-FILE          PIC X VALUE 'N'.
+       01 WS-RECORDS-WRITTEN      PIC 9(06) VALUE 0.
+
+      * Per-player sequence counters so each player's innings get
+      * consecutive key suffixes regardless of how the rest of the
+      * season file is ordered.
+       01 WS-MAX-PLAYERS          PIC 9(3) VALUE 200.
+       01 WS-SEQ-COUNT            PIC 9(3) VALUE 0.
+       01 WS-SEQ-TABLE.
+           05 WS-SEQ-ENTRY OCCURS 200 TIMES
+                            INDEXED BY WS-SEQ-IDX.
+               10 WS-SEQ-PLAYER-ID PIC X(05) VALUE SPACES.
+               10 WS-SEQ-NEXT      PIC 9(04) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-PROGRAM
+           PERFORM BUILD-INDEX
+           PERFORM CLEANUP
+           STOP RUN.
+
+       INITIALIZE-PROGRAM.
+           DISPLAY "Building player-keyed index from numbers.txt ...".
+
+       BUILD-INDEX.
+           OPEN INPUT INPUT-FILE
+           OPEN OUTPUT PLAYER-INDEX-FILE
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               READ INPUT-FILE INTO INPUT-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-FILE
+                   NOT AT END
+                       IF INP-RUNS IS NUMERIC
+                           AND INP-PLAYER-ID NOT = SPACES
+                           PERFORM WRITE-PLAYER-INDEX-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE INPUT-FILE
+           CLOSE PLAYER-INDEX-FILE.
+
+       WRITE-PLAYER-INDEX-RECORD.
+           PERFORM FIND-NEXT-SEQUENCE
+           MOVE INP-PLAYER-ID TO PIX-PLAYER-ID
+           MOVE WS-SEQ-NEXT(WS-SEQ-IDX) TO PIX-SEQUENCE
+           MOVE INP-PLAYER-NAME TO PIX-PLAYER-NAME
+           MOVE INP-RUNS TO PIX-RUNS
+           MOVE INP-BALLS-FACED TO PIX-BALLS-FACED
+           MOVE INP-FOURS TO PIX-FOURS
+           MOVE INP-SIXES TO PIX-SIXES
+           MOVE INP-NOT-OUT-FLAG TO PIX-NOT-OUT-FLAG
+           MOVE INP-OVERS-BOWLED TO PIX-OVERS-BOWLED
+           MOVE INP-RUNS-CONCEDED TO PIX-RUNS-CONCEDED
+           WRITE PLAYER-INDEX-RECORD
+           ADD 1 TO WS-SEQ-NEXT(WS-SEQ-IDX)
+           ADD 1 TO WS-RECORDS-WRITTEN.
+
+      * Locates (or creates) the sequence counter for the player on
+      * the current input record and leaves WS-SEQ-IDX pointing at
+      * it, the same table-lookup pattern StatisticsCalculator uses
+      * for its per-player breakdown.
+       FIND-NEXT-SEQUENCE.
+           SET WS-SEQ-IDX TO 1
+           SEARCH WS-SEQ-ENTRY
+               AT END
+                   PERFORM ADD-NEW-SEQUENCE
+               WHEN WS-SEQ-PLAYER-ID(WS-SEQ-IDX) = INP-PLAYER-ID
+                   CONTINUE
+           END-SEARCH.
+
+       ADD-NEW-SEQUENCE.
+           IF WS-SEQ-COUNT < WS-MAX-PLAYERS
+               ADD 1 TO WS-SEQ-COUNT
+               SET WS-SEQ-IDX TO WS-SEQ-COUNT
+               MOVE INP-PLAYER-ID TO WS-SEQ-PLAYER-ID(WS-SEQ-IDX)
+               MOVE 0 TO WS-SEQ-NEXT(WS-SEQ-IDX)
+           ELSE
+               DISPLAY "WARNING: sequence table full at "
+                   WS-MAX-PLAYERS " players - innings for player "
+                   INP-PLAYER-ID " will share the last table entry's "
+                   "sequence counter instead of its own"
+               SET WS-SEQ-IDX TO WS-MAX-PLAYERS
+           END-IF.
+
+       CLEANUP.
+           DISPLAY WS-RECORDS-WRITTEN
+               " innings written to players.dat."
+           DISPLAY "Done.".
