@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PlayerLookup.
+
+      * Looks a single player up in the indexed score file built by
+      * BuildPlayerIndex and displays that player's full innings
+      * history, instead of reading numbers.txt from front to back
+      * the way the season batch run does.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLAYER-INDEX-FILE ASSIGN TO "players.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PIX-KEY
+               FILE STATUS IS WS-PIX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PLAYER-INDEX-FILE.
+       01 PLAYER-INDEX-RECORD.
+           05 PIX-KEY.
+               10 PIX-PLAYER-ID     PIC X(05).
+               10 PIX-SEQUENCE      PIC 9(04).
+           05 PIX-PLAYER-NAME       PIC X(20).
+           05 PIX-RUNS              PIC 9(05).
+           05 PIX-BALLS-FACED       PIC 9(05).
+           05 PIX-FOURS             PIC 9(02).
+           05 PIX-SIXES             PIC 9(02).
+           05 PIX-NOT-OUT-FLAG      PIC X(01).
+           05 PIX-OVERS-BOWLED      PIC 9(03)V9(01).
+           05 PIX-RUNS-CONCEDED     PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       01 WS-PIX-STATUS           PIC XX VALUE SPACES.
+       01 WS-SEARCH-ID            PIC X(05).
+       01 WS-DONE                 PIC X VALUE 'N'.
+       01 WS-FOUND-ANY            PIC X VALUE 'N'.
+       01 WS-FILE-OPEN            PIC X VALUE 'N'.
+       01 WS-EDIT-RUNS            PIC ZZ,ZZ9.
+       01 WS-EDIT-OVERS           PIC ZZ9.9.
+       01 WS-EDIT-RUNS-CONCEDED   PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-PROGRAM
+           PERFORM LOOKUP-PLAYER
+           PERFORM CLEANUP
+           STOP RUN.
+
+       INITIALIZE-PROGRAM.
+           DISPLAY "Player ID to look up: " WITH NO ADVANCING
+           ACCEPT WS-SEARCH-ID
+           OPEN INPUT PLAYER-INDEX-FILE
+           IF WS-PIX-STATUS = "00"
+               MOVE 'Y' TO WS-FILE-OPEN
+           ELSE
+               DISPLAY "Player index not found - run BuildPlayerIndex "
+                   "first"
+               MOVE 'Y' TO WS-DONE
+               MOVE 'Y' TO WS-FOUND-ANY
+           END-IF.
+
+       LOOKUP-PLAYER.
+           IF WS-DONE = 'Y'
+               CONTINUE
+           ELSE
+               PERFORM LOOKUP-PLAYER-BY-KEY
+           END-IF.
+
+       LOOKUP-PLAYER-BY-KEY.
+           MOVE WS-SEARCH-ID TO PIX-PLAYER-ID
+           MOVE 0 TO PIX-SEQUENCE
+           START PLAYER-INDEX-FILE KEY IS NOT LESS THAN PIX-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-DONE
+           END-START
+           PERFORM UNTIL WS-DONE = 'Y'
+               READ PLAYER-INDEX-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-DONE
+                   NOT AT END
+                       PERFORM CHECK-STILL-SAME-PLAYER
+               END-READ
+           END-PERFORM.
+
+       CHECK-STILL-SAME-PLAYER.
+           IF PIX-PLAYER-ID NOT = WS-SEARCH-ID
+               MOVE 'Y' TO WS-DONE
+           ELSE
+               MOVE 'Y' TO WS-FOUND-ANY
+               PERFORM DISPLAY-INNINGS-LINE
+           END-IF.
+
+       DISPLAY-INNINGS-LINE.
+           MOVE PIX-RUNS TO WS-EDIT-RUNS
+           MOVE PIX-OVERS-BOWLED TO WS-EDIT-OVERS
+           MOVE PIX-RUNS-CONCEDED TO WS-EDIT-RUNS-CONCEDED
+           DISPLAY "  Innings " PIX-SEQUENCE
+               "  " PIX-PLAYER-NAME
+               "  Runs " WS-EDIT-RUNS
+               "  Balls " PIX-BALLS-FACED
+               "  4s " PIX-FOURS
+               "  6s " PIX-SIXES
+               "  Not Out " PIX-NOT-OUT-FLAG
+               "  Overs " WS-EDIT-OVERS
+               "  Runs Conceded " WS-EDIT-RUNS-CONCEDED.
+
+       CLEANUP.
+           IF WS-FOUND-ANY = 'N'
+               DISPLAY "No innings found for player ID " WS-SEARCH-ID
+           END-IF
+           IF WS-FILE-OPEN = 'Y'
+               CLOSE PLAYER-INDEX-FILE
+           END-IF.
