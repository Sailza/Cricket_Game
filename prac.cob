@@ -1,50 +1,60 @@
       *****************************************************************
-      * Program: AddFourNumbers
+      * Program: PartnershipTotal
       * Author: [Your Name]
       * Date: [Date]
-      * 
+      *
       * Description:
-      * This COBOL program accepts four numbers as input from the user,
-      * calculates their sum, and displays the result. The program uses
-      * the ADD statement to perform the arithmetic operation.
-      * 
+      * This COBOL program totals a partnership's run contributions
+      * as they are keyed in one at a time, rather than being fixed
+      * to exactly four batters. Entry continues until the scorer
+      * keys the sentinel value, at which point the running total
+      * and contribution count are displayed.
+      *
       * Input:
-      * - NUM1: First number entered by the user (PIC 9(5)).
-      * - NUM2: Second number entered by the user (PIC 9(5)).
-      * - NUM3: Third number entered by the user (PIC 9(5)).
-      * - NUM4: Fourth number entered by the user (PIC 9(5)).
-      * 
+      * - WS-CONTRIBUTION: Next contribution entered by the user
+      *   (PIC 9(5)), repeated until the sentinel value is entered.
+      *
       * Output:
-      * - RESULT: The sum of NUM1, NUM2, NUM3, and NUM4 (PIC 9(5)).
-      * 
+      * - WS-RUNNING-TOTAL: The sum of all contributions entered.
+      * - WS-CONTRIBUTION-COUNT: How many contributions were entered.
+      *
       * Procedure:
-      * 1. Prompt the user to enter four numbers.
-      * 2. Accept the input values into NUM1, NUM2, NUM3, and NUM4.
-      * 3. Add the four numbers using the ADD statement.
-      * 4. Display the result of the addition.
+      * 1. Prompt the user to enter a contribution.
+      * 2. Accept the value; if it matches the sentinel, stop asking.
+      * 3. Otherwise add it to the running total and loop back to 1.
+      * 4. Display the final contribution count and total.
       * 5. Terminate the program.
       *****************************************************************
        IDENTIFICATION DIVISION.
-         PROGRAM-ID. AddFourNumbers.
+         PROGRAM-ID. PartnershipTotal IS INITIAL PROGRAM.
 
          DATA DIVISION.
          WORKING-STORAGE SECTION.
-         01 NUM1              PIC 9(5) VALUE 0.
-         01 NUM2              PIC 9(5) VALUE 0.
-         01 NUM3              PIC 9(5) VALUE 0.
-         01 NUM4              PIC 9(5) VALUE 0.
-         01 RESULT            PIC 9(5) VALUE 0.
+         01 WS-CONTRIBUTION          PIC 9(5) VALUE 0.
+         01 WS-SENTINEL               PIC 9(5) VALUE 99999.
+         01 WS-CONTRIBUTION-COUNT     PIC 9(3) VALUE 0.
+         01 WS-RUNNING-TOTAL          PIC 9(7) VALUE 0.
+         01 WS-DONE                   PIC X VALUE 'N'.
 
          PROCEDURE DIVISION.
          MAIN-PROCEDURE.
-             DISPLAY "Enter the first number: "
-             ACCEPT NUM1
-             DISPLAY "Enter the second number: "
-             ACCEPT NUM2
-             DISPLAY "Enter the third number: "
-             ACCEPT NUM3
-             DISPLAY "Enter the fourth number: "
-             ACCEPT NUM4
-             ADD NUM1 NUM2 NUM3 NUM4 GIVING RESULT
-             DISPLAY "The sum of " NUM1 ", " NUM2 ", " NUM3 ", and " NUM4 " is " RESULT
-             STOP RUN.
\ No newline at end of file
+             DISPLAY "Partnership Totalizer"
+             DISPLAY "Enter each contribution in turn; enter 99999 "
+                 "to close out the partnership."
+             PERFORM ACCEPT-CONTRIBUTION UNTIL WS-DONE = 'Y'
+             PERFORM DISPLAY-PARTNERSHIP-TOTAL
+             GOBACK.
+
+         ACCEPT-CONTRIBUTION.
+             DISPLAY "Enter next contribution (99999 to end): "
+             ACCEPT WS-CONTRIBUTION
+             IF WS-CONTRIBUTION = WS-SENTINEL
+                 MOVE 'Y' TO WS-DONE
+             ELSE
+                 ADD WS-CONTRIBUTION TO WS-RUNNING-TOTAL
+                 ADD 1 TO WS-CONTRIBUTION-COUNT
+             END-IF.
+
+         DISPLAY-PARTNERSHIP-TOTAL.
+             DISPLAY "Contributions entered: " WS-CONTRIBUTION-COUNT
+             DISPLAY "Partnership total    : " WS-RUNNING-TOTAL.
